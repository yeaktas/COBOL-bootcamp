@@ -12,6 +12,12 @@
                              STATUS ST-INP-FILE.
            SELECT OUT-FILE   ASSIGN TO OUTFILE
                              STATUS ST-OUT-FILE.
+           SELECT EXC-FILE   ASSIGN TO EXCFILE
+                             STATUS ST-EXC-FILE.
+           SELECT CTL-RPT    ASSIGN TO CTLRPT
+                             STATUS ST-CTL-RPT.
+           SELECT HIBAL-RPT  ASSIGN TO HIBALRPT
+                             STATUS ST-HIBAL-RPT.
        DATA DIVISION.
        FILE SECTION.
        FD  OUT-FILE RECORDING MODE F.
@@ -26,6 +32,27 @@
          01  INP-REC.
            03 INP-ID            PIC X(5).
            03 INP-DVZ           PIC X(3).
+       FD  EXC-FILE RECORDING MODE F.
+         01  EXC-REC.
+           03 EXC-ID             PIC X(5).
+           03 EXC-DVZ             PIC X(3).
+           03 EXC-REASON          PIC X(20).
+       FD  CTL-RPT RECORDING MODE F.
+         01  CTL-RPT-LINE.
+           03 CTL-RPT-DVZ          PIC 9(3).
+           03 FILLER               PIC X(2) VALUE SPACES.
+           03 CTL-RPT-COUNT        PIC ZZZ,ZZZ,ZZ9.
+           03 FILLER               PIC X(2) VALUE SPACES.
+           03 CTL-RPT-TOTAL        PIC Z(16)9.
+       FD  HIBAL-RPT RECORDING MODE F.
+         01  HIBAL-RPT-LINE.
+           03 HIBAL-RPT-ID          PIC 9(5).
+           03 FILLER                PIC X(2) VALUE SPACES.
+           03 HIBAL-RPT-DVZ         PIC 9(3).
+           03 FILLER                PIC X(2) VALUE SPACES.
+           03 HIBAL-RPT-NAME        PIC X(15).
+           03 FILLER                PIC X(2) VALUE SPACES.
+           03 HIBAL-RPT-BALANCE     PIC Z(14)9.
        FD  IDX-FILE.
          01  IDX-REC.
            03 IDX-KEY.
@@ -47,6 +74,25 @@
               88 OUT-SUCCESS                    VALUE 00 97.
            03 ST-IDX-FILE       PIC 9(2).
               88 IDX-SUCCESS                    VALUE 00 97.
+           03 ST-EXC-FILE       PIC 9(2).
+              88 EXC-SUCCESS                    VALUE 00 97.
+           03 ST-CTL-RPT        PIC 9(2).
+              88 CTL-RPT-SUCCESS                VALUE 00 97.
+           03 ST-HIBAL-RPT      PIC 9(2).
+              88 HIBAL-RPT-SUCCESS              VALUE 00 97.
+
+      * ACCOUNTS AT OR ABOVE THIS BALANCE ARE WRITTEN TO HIBALRPT FOR
+      * REVIEW. CHANGE THIS VALUE TO TUNE THE CUTOFF FOR A GIVEN RUN.
+         01  WS-HIBAL-THRESHOLD   PIC S9(15) COMP-3 VALUE 100000000.
+
+         01  WS-CTL-TOTALS-AREA.
+           03 WS-CTL-ENTRY-COUNT    PIC 9(3) VALUE 0.
+           03 WS-CTL-ENTRY OCCURS 50 TIMES.
+              05 WS-CTL-DVZ         PIC S9(3) COMP.
+              05 WS-CTL-COUNT       PIC 9(7).
+              05 WS-CTL-TOTAL       PIC S9(17).
+         01  WS-CTL-IDX             PIC 9(3).
+         01  WS-CTL-FOUND-IDX       PIC 9(3).
 
       *--------------------
        PROCEDURE DIVISION.
@@ -61,6 +107,9 @@
            OPEN INPUT  INP-FILE.
            OPEN OUTPUT OUT-FILE.
            OPEN INPUT  IDX-FILE.
+           OPEN OUTPUT EXC-FILE.
+           OPEN OUTPUT CTL-RPT.
+           OPEN OUTPUT HIBAL-RPT.
            IF (ST-INP-FILE NOT = 0) AND (ST-INP-FILE NOT = 97)
            DISPLAY 'UNABLE TO OPEN INPFILE: ' ST-INP-FILE
            MOVE ST-INP-FILE TO RETURN-CODE
@@ -76,6 +125,21 @@
            MOVE ST-IDX-FILE TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF (ST-EXC-FILE NOT = 0) AND (ST-EXC-FILE NOT = 97)
+           DISPLAY 'UNABLE TO OPEN EXCFILE: ' ST-EXC-FILE
+           MOVE ST-EXC-FILE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (ST-CTL-RPT NOT = 0) AND (ST-CTL-RPT NOT = 97)
+           DISPLAY 'UNABLE TO OPEN CTLRPT: ' ST-CTL-RPT
+           MOVE ST-CTL-RPT TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (ST-HIBAL-RPT NOT = 0) AND (ST-HIBAL-RPT NOT = 97)
+           DISPLAY 'UNABLE TO OPEN HIBALRPT: ' ST-HIBAL-RPT
+           MOVE ST-HIBAL-RPT TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
        H100-END. EXIT.
 
        H200-PROCESS.
@@ -88,6 +152,10 @@
 
        H210-INVALIDMESSAGE.
            DISPLAY 'INVALID KEY :' IDX-ID IDX-DVZ.
+           MOVE INP-ID TO EXC-ID.
+           MOVE INP-DVZ TO EXC-DVZ.
+           MOVE 'NO MATCH IN IDX-FILE' TO EXC-REASON.
+           WRITE EXC-REC.
            READ INP-FILE.
        H210-END. EXIT.
 
@@ -101,13 +169,72 @@
            MOVE GREG-DATE TO REC-DATE-O.
            MOVE IDX-BALANCE TO REC-BALANCE-O.
            WRITE OUT-REC.
+           PERFORM H225-ACCUM-CTL-TOTALS.
+           PERFORM H226-CHECK-HIBAL.
            READ INP-FILE.
        H220-END. EXIT.
+
+      * ACCUMULATES RUNNING RECORD COUNTS AND BALANCE TOTALS BY
+      * REC-DVZ-O SO OPERATIONS CAN BALANCE THE EXTRACT AGAINST THE
+      * SOURCE SYSTEM'S CURRENCY TOTALS AT JOB END (H227).
+       H225-ACCUM-CTL-TOTALS.
+           MOVE 0 TO WS-CTL-FOUND-IDX.
+           PERFORM VARYING WS-CTL-IDX FROM 1 BY 1
+              UNTIL WS-CTL-IDX > WS-CTL-ENTRY-COUNT
+              IF WS-CTL-DVZ(WS-CTL-IDX) = REC-DVZ-O
+                 MOVE WS-CTL-IDX TO WS-CTL-FOUND-IDX
+              END-IF
+           END-PERFORM.
+           IF WS-CTL-FOUND-IDX = 0
+              IF WS-CTL-ENTRY-COUNT >= 50
+                 DISPLAY 'CTL-TOTALS TABLE FULL, DROPPING DVZ: '
+                         REC-DVZ-O
+              ELSE
+                 ADD 1 TO WS-CTL-ENTRY-COUNT
+                 MOVE WS-CTL-ENTRY-COUNT TO WS-CTL-FOUND-IDX
+                 MOVE REC-DVZ-O TO WS-CTL-DVZ(WS-CTL-FOUND-IDX)
+                 MOVE 0 TO WS-CTL-COUNT(WS-CTL-FOUND-IDX)
+                 MOVE 0 TO WS-CTL-TOTAL(WS-CTL-FOUND-IDX)
+              END-IF
+           END-IF.
+           IF WS-CTL-FOUND-IDX NOT = 0
+              ADD 1 TO WS-CTL-COUNT(WS-CTL-FOUND-IDX)
+              ADD REC-BALANCE-O TO WS-CTL-TOTAL(WS-CTL-FOUND-IDX)
+           END-IF.
+       H225-END. EXIT.
+      *
+      * FLAGS ACCOUNTS AT OR ABOVE WS-HIBAL-THRESHOLD TO HIBALRPT SO
+      * THEY CAN BE REVIEWED SEPARATELY FROM THE MAIN EXTRACT.
+       H226-CHECK-HIBAL.
+           IF IDX-BALANCE >= WS-HIBAL-THRESHOLD
+              MOVE SPACES TO HIBAL-RPT-LINE
+              MOVE IDX-ID TO HIBAL-RPT-ID
+              MOVE IDX-DVZ TO HIBAL-RPT-DVZ
+              MOVE IDX-NAME TO HIBAL-RPT-NAME
+              MOVE IDX-BALANCE TO HIBAL-RPT-BALANCE
+              WRITE HIBAL-RPT-LINE
+           END-IF.
+       H226-END. EXIT.
+      *
+       H227-PRINT-CTL-TOTALS.
+           PERFORM VARYING WS-CTL-IDX FROM 1 BY 1
+              UNTIL WS-CTL-IDX > WS-CTL-ENTRY-COUNT
+              MOVE SPACES TO CTL-RPT-LINE
+              MOVE WS-CTL-DVZ(WS-CTL-IDX) TO CTL-RPT-DVZ
+              MOVE WS-CTL-COUNT(WS-CTL-IDX) TO CTL-RPT-COUNT
+              MOVE WS-CTL-TOTAL(WS-CTL-IDX) TO CTL-RPT-TOTAL
+              WRITE CTL-RPT-LINE
+           END-PERFORM.
+       H227-END. EXIT.
       *
        H999-PROGRAM-EXIT.
+           PERFORM H227-PRINT-CTL-TOTALS.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
            CLOSE IDX-FILE.
+           CLOSE EXC-FILE.
+           CLOSE CTL-RPT.
+           CLOSE HIBAL-RPT.
            STOP RUN.
        H999-END. EXIT.
 
