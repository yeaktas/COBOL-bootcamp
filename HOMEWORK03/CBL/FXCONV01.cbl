@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FXCONV01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUT-FILE   ASSIGN TO OUTFILE
+                             STATUS ST-OUT-FILE.
+           SELECT SORT-WORK  ASSIGN TO "SORTWK01".
+           SELECT FX-FILE    ASSIGN TO FXFILE
+                             STATUS ST-FX-FILE.
+           SELECT CONSOL-RPT ASSIGN TO CONSOLRPT
+                             STATUS ST-CONSOL-RPT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUT-FILE RECORDING MODE F.
+         01  OUT-REC.
+           03 REC-ID-O          PIC 9(5).
+           03 REC-DVZ-O         PIC 9(3).
+           03 REC-NAME-O        PIC X(15).
+           03 REC-SRNAME-O      PIC X(15).
+           03 REC-DATE-O        PIC 9(08).
+           03 REC-BALANCE-O     PIC 9(15).
+       SD  SORT-WORK.
+         01  SORT-WORK-REC.
+           03 SW-ID-O           PIC 9(5).
+           03 SW-DVZ-O          PIC 9(3).
+           03 SW-NAME-O         PIC X(15).
+           03 SW-SRNAME-O       PIC X(15).
+           03 SW-DATE-O         PIC 9(08).
+           03 SW-BALANCE-O      PIC 9(15).
+       FD  FX-FILE RECORDING MODE F.
+         01  FX-REC.
+           03 FX-DVZ            PIC 9(3).
+           03 FX-RATE           PIC 9(5)V9(6).
+       FD  CONSOL-RPT RECORDING MODE F.
+         01  CONSOL-RPT-LINE.
+           03 CONSOL-ID          PIC 9(5).
+           03 FILLER             PIC X(2) VALUE SPACES.
+           03 CONSOL-NAME        PIC X(15).
+           03 CONSOL-SRNAME      PIC X(15).
+           03 FILLER             PIC X(2) VALUE SPACES.
+           03 CONSOL-CCY-COUNT   PIC ZZ9.
+           03 FILLER             PIC X(2) VALUE SPACES.
+           03 CONSOL-BALANCE     PIC Z(17)9.99.
+
+       WORKING-STORAGE SECTION.
+         01  WS-WORK-AREA.
+           03 ST-OUT-FILE       PIC 9(2).
+              88 OUT-SUCCESS                    VALUE 00 97.
+           03 ST-FX-FILE        PIC 9(2).
+              88 FX-SUCCESS                     VALUE 00 97.
+              88 FX-EOF                         VALUE 10.
+           03 ST-CONSOL-RPT     PIC 9(2).
+              88 CONSOL-SUCCESS                 VALUE 00 97.
+           03 WS-SORT-EOF-SW    PIC X(1) VALUE "N".
+              88 WS-SORT-EOF                    VALUE "Y".
+
+         01  WS-FX-TABLE.
+           03 WS-FX-COUNT       PIC 9(3) VALUE 0.
+           03 WS-FX-ENTRY OCCURS 50 TIMES.
+              05 WS-FX-TAB-DVZ  PIC 9(3).
+              05 WS-FX-TAB-RATE PIC 9(5)V9(6).
+         01  WS-FX-IDX          PIC 9(3).
+         01  WS-FOUND-RATE      PIC 9(5)V9(6).
+         01  WS-FX-FOUND-SW     PIC X(1).
+            88 WS-FX-FOUND          VALUE "Y".
+
+         01  WS-GROUP-AREA.
+           03 WS-GROUP-ID        PIC 9(5) VALUE 0.
+           03 WS-GROUP-NAME      PIC X(15).
+           03 WS-GROUP-SRNAME    PIC X(15).
+           03 WS-GROUP-BALANCE   PIC 9(18)V9(6) VALUE 0.
+           03 WS-GROUP-CCY-COUNT PIC 9(3) VALUE 0.
+           03 WS-HAVE-GROUP-SW   PIC X(1) VALUE "N".
+              88 WS-HAVE-GROUP      VALUE "Y".
+
+         01  WS-CONV-AMOUNT       PIC 9(18)V9(6).
+
+      *--------------------
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H050-LOAD-FX-TABLE.
+           PERFORM H100-OPEN-CONSOL-RPT.
+           SORT SORT-WORK
+                ON ASCENDING KEY SW-ID-O
+                USING OUT-FILE
+                OUTPUT PROCEDURE IS H200-CONSOLIDATE.
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+       H050-LOAD-FX-TABLE.
+           OPEN INPUT FX-FILE.
+           IF (ST-FX-FILE NOT = 0) AND (ST-FX-FILE NOT = 97)
+              DISPLAY 'UNABLE TO OPEN FXFILE: ' ST-FX-FILE
+              MOVE ST-FX-FILE TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           READ FX-FILE.
+           PERFORM UNTIL FX-EOF
+              ADD 1 TO WS-FX-COUNT
+              MOVE FX-DVZ TO WS-FX-TAB-DVZ(WS-FX-COUNT)
+              MOVE FX-RATE TO WS-FX-TAB-RATE(WS-FX-COUNT)
+              READ FX-FILE
+           END-PERFORM.
+           CLOSE FX-FILE.
+       H050-END. EXIT.
+
+       H100-OPEN-CONSOL-RPT.
+           OPEN OUTPUT CONSOL-RPT.
+           IF (ST-CONSOL-RPT NOT = 0) AND (ST-CONSOL-RPT NOT = 97)
+              DISPLAY 'UNABLE TO OPEN CONSOLRPT: ' ST-CONSOL-RPT
+              MOVE ST-CONSOL-RPT TO RETURN-CODE
+              STOP RUN
+           END-IF.
+       H100-END. EXIT.
+
+       H200-CONSOLIDATE.
+           RETURN SORT-WORK AT END MOVE "Y" TO WS-SORT-EOF-SW.
+           PERFORM UNTIL WS-SORT-EOF
+              PERFORM H210-ACCUMULATE
+              RETURN SORT-WORK AT END MOVE "Y" TO WS-SORT-EOF-SW
+           END-PERFORM.
+           IF WS-HAVE-GROUP
+              PERFORM H220-WRITE-CONSOL
+           END-IF.
+       H200-END. EXIT.
+
+       H210-ACCUMULATE.
+           IF WS-HAVE-GROUP AND SW-ID-O NOT = WS-GROUP-ID
+              PERFORM H220-WRITE-CONSOL
+           END-IF.
+           IF NOT WS-HAVE-GROUP
+              MOVE SW-ID-O TO WS-GROUP-ID
+              MOVE SW-NAME-O TO WS-GROUP-NAME
+              MOVE SW-SRNAME-O TO WS-GROUP-SRNAME
+              MOVE 0 TO WS-GROUP-BALANCE
+              MOVE 0 TO WS-GROUP-CCY-COUNT
+              MOVE "Y" TO WS-HAVE-GROUP-SW
+           END-IF.
+           PERFORM H230-LOOKUP-RATE.
+           COMPUTE WS-CONV-AMOUNT = SW-BALANCE-O * WS-FOUND-RATE.
+           ADD WS-CONV-AMOUNT TO WS-GROUP-BALANCE.
+           ADD 1 TO WS-GROUP-CCY-COUNT.
+       H210-END. EXIT.
+
+       H220-WRITE-CONSOL.
+           MOVE SPACES TO CONSOL-RPT-LINE.
+           MOVE WS-GROUP-ID TO CONSOL-ID.
+           MOVE WS-GROUP-NAME TO CONSOL-NAME.
+           MOVE WS-GROUP-SRNAME TO CONSOL-SRNAME.
+           MOVE WS-GROUP-CCY-COUNT TO CONSOL-CCY-COUNT.
+           MOVE WS-GROUP-BALANCE TO CONSOL-BALANCE.
+           WRITE CONSOL-RPT-LINE.
+           MOVE SW-ID-O TO WS-GROUP-ID.
+           MOVE SW-NAME-O TO WS-GROUP-NAME.
+           MOVE SW-SRNAME-O TO WS-GROUP-SRNAME.
+           MOVE 0 TO WS-GROUP-BALANCE.
+           MOVE 0 TO WS-GROUP-CCY-COUNT.
+       H220-END. EXIT.
+
+      * LOOKS UP SW-DVZ-O IN THE FX-RATE TABLE LOADED FROM FX-FILE.
+      * A CURRENCY MISSING FROM THE DAILY RATE FILE CONVERTS AT 1.0
+      * (TREATED AS ALREADY BEING IN THE BASE CURRENCY) RATHER THAN
+      * SILENTLY DROPPING THE BALANCE FROM THE CONSOLIDATED TOTAL, BUT
+      * THE FALLBACK IS DISPLAYED SO A STALE/INCOMPLETE RATE FILE OR A
+      * TYPO'D CURRENCY CODE DOESN'T GO UNNOTICED.
+       H230-LOOKUP-RATE.
+           MOVE 1 TO WS-FOUND-RATE.
+           MOVE "N" TO WS-FX-FOUND-SW.
+           PERFORM VARYING WS-FX-IDX FROM 1 BY 1
+              UNTIL WS-FX-IDX > WS-FX-COUNT
+              IF WS-FX-TAB-DVZ(WS-FX-IDX) = SW-DVZ-O
+                 MOVE WS-FX-TAB-RATE(WS-FX-IDX) TO WS-FOUND-RATE
+                 MOVE "Y" TO WS-FX-FOUND-SW
+                 MOVE WS-FX-COUNT TO WS-FX-IDX
+              END-IF
+           END-PERFORM.
+           IF NOT WS-FX-FOUND
+              DISPLAY "NO FX RATE FOR DVZ " SW-DVZ-O
+                      " - CONVERTING AT PAR (1.0)"
+           END-IF.
+       H230-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           CLOSE CONSOL-RPT.
+           STOP RUN.
+       H999-END. EXIT.
+      *
