@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDXMNT01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE   ASSIGN TO IDXFILE
+                             ORGANIZATION INDEXED
+                             ACCESS DYNAMIC
+                             RECORD KEY IDX-KEY
+                             STATUS ST-IDX-FILE.
+           SELECT TRAN-FILE  ASSIGN TO TRANFILE
+                             STATUS ST-TRAN-FILE.
+           SELECT LOG-FILE   ASSIGN TO MNTLOG
+                             STATUS ST-LOG-FILE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE RECORDING MODE F.
+         01  TRAN-REC.
+           03 TRAN-ACTION       PIC X(1).
+           03 TRAN-ID            PIC X(5).
+           03 TRAN-DVZ            PIC X(3).
+           03 TRAN-NAME           PIC X(15).
+           03 TRAN-SRNAME         PIC X(15).
+           03 TRAN-DATE           PIC X(8).
+           03 TRAN-BALANCE        PIC X(15).
+       FD  IDX-FILE.
+         01  IDX-REC.
+           03 IDX-KEY.
+              05 IDX-ID         PIC S9(5) COMP-3.
+              05 IDX-DVZ        PIC S9(3) COMP.
+           03 IDX-NAME          PIC X(15).
+           03 IDX-SRNAME        PIC X(15).
+           03 IDX-DATE          PIC S9(07) COMP-3.
+           03 IDX-BALANCE       PIC S9(15) COMP-3.
+       FD  LOG-FILE RECORDING MODE F.
+         01  LOG-REC.
+           03 LOG-ACTION         PIC X(1).
+           03 LOG-RESULT         PIC X(10).
+           03 LOG-ID             PIC 9(5).
+           03 LOG-DVZ            PIC 9(3).
+           03 LOG-BEFORE-NAME    PIC X(15).
+           03 LOG-BEFORE-SRNAME  PIC X(15).
+           03 LOG-BEFORE-DATE    PIC 9(07).
+           03 LOG-BEFORE-BALANCE PIC S9(15).
+           03 LOG-AFTER-NAME     PIC X(15).
+           03 LOG-AFTER-SRNAME   PIC X(15).
+           03 LOG-AFTER-DATE     PIC 9(07).
+           03 LOG-AFTER-BALANCE  PIC S9(15).
+
+       WORKING-STORAGE SECTION.
+         01  WS-WORK-AREA.
+           03 ST-TRAN-FILE      PIC 9(2).
+              88 TRAN-FILE-EOF                  VALUE 10.
+              88 TRAN-SUCCESS                   VALUE 00 97.
+           03 ST-IDX-FILE       PIC 9(2).
+              88 IDX-SUCCESS                    VALUE 00 97.
+           03 ST-LOG-FILE       PIC 9(2).
+              88 LOG-SUCCESS                    VALUE 00 97.
+
+         01  WS-BEFORE-AREA.
+           03 WS-BEFORE-NAME     PIC X(15).
+           03 WS-BEFORE-SRNAME   PIC X(15).
+           03 WS-BEFORE-DATE     PIC 9(07).
+           03 WS-BEFORE-BALANCE  PIC S9(15).
+
+         01  WS-LOG-PARM-AREA.
+           03 WS-LOG-ACTION-PARM  PIC X(1).
+           03 WS-LOG-RESULT-PARM  PIC X(10).
+
+      * IDX-DATE IS STORED AS A 7-DIGIT JULIAN DATE (YYYYDDD), THE SAME
+      * AS FILTER01 EXPECTS WHEN IT CALLS FUNCTION INTEGER-OF-DAY ON
+      * IDX-DATE, BUT TRAN-DATE ARRIVES FROM THE TRANSACTION FILE AS AN
+      * 8-DIGIT GREGORIAN DATE (YYYYMMDD). CONVERT GREGORIAN TO JULIAN
+      * VIA THE INTEGER DATE, MIRRORING THE GREGORIAN-TO-JULIAN
+      * CONVERSION FILTER01 DOES IN THE OTHER DIRECTION.
+         01  WS-TRAN-DATE-AREA.
+           03 WS-TRAN-GREG-DATE   PIC 9(8).
+           03 WS-TRAN-INT-DATE    PIC 9(8).
+
+      *--------------------
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           READ TRAN-FILE
+           PERFORM H200-PROCESS UNTIL TRAN-FILE-EOF
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT  TRAN-FILE.
+           OPEN I-O    IDX-FILE.
+           OPEN OUTPUT LOG-FILE.
+           IF (ST-TRAN-FILE NOT = 0) AND (ST-TRAN-FILE NOT = 97)
+           DISPLAY 'UNABLE TO OPEN TRANFILE: ' ST-TRAN-FILE
+           MOVE ST-TRAN-FILE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (ST-IDX-FILE NOT = 0) AND (ST-IDX-FILE NOT = 97)
+           DISPLAY 'UNABLE TO OPEN IDXFILE: ' ST-IDX-FILE
+           MOVE ST-IDX-FILE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (ST-LOG-FILE NOT = 0) AND (ST-LOG-FILE NOT = 97)
+           DISPLAY 'UNABLE TO OPEN MNTLOG: ' ST-LOG-FILE
+           MOVE ST-LOG-FILE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+
+       H200-PROCESS.
+           COMPUTE IDX-ID = FUNCTION NUMVAL(TRAN-ID)
+           COMPUTE IDX-DVZ = FUNCTION NUMVAL(TRAN-DVZ)
+           EVALUATE TRAN-ACTION
+              WHEN 'A' PERFORM H210-ADD
+              WHEN 'C' PERFORM H220-CHANGE
+              WHEN 'D' PERFORM H230-DELETE
+              WHEN OTHER PERFORM H240-BAD-ACTION
+           END-EVALUATE.
+           READ TRAN-FILE.
+       H200-END. EXIT.
+
+       H210-ADD.
+           MOVE TRAN-NAME TO IDX-NAME.
+           MOVE TRAN-SRNAME TO IDX-SRNAME.
+           PERFORM H260-CONVERT-TRAN-DATE.
+           COMPUTE IDX-BALANCE = FUNCTION NUMVAL(TRAN-BALANCE).
+           MOVE SPACES TO WS-BEFORE-NAME WS-BEFORE-SRNAME.
+           MOVE 0 TO WS-BEFORE-DATE WS-BEFORE-BALANCE.
+           MOVE 'A' TO WS-LOG-ACTION-PARM.
+           WRITE IDX-REC
+              INVALID KEY
+                 MOVE 'DUPLICATE' TO WS-LOG-RESULT-PARM
+                 PERFORM H250-LOG-ENTRY
+              NOT INVALID KEY
+                 MOVE 'ADDED' TO WS-LOG-RESULT-PARM
+                 PERFORM H250-LOG-ENTRY
+           END-WRITE.
+       H210-END. EXIT.
+
+       H220-CHANGE.
+           MOVE 'C' TO WS-LOG-ACTION-PARM.
+           READ IDX-FILE KEY IS IDX-KEY
+              INVALID KEY
+                 PERFORM H251-LOG-NOTFOUND
+              NOT INVALID KEY
+                 MOVE IDX-NAME TO WS-BEFORE-NAME
+                 MOVE IDX-SRNAME TO WS-BEFORE-SRNAME
+                 MOVE IDX-DATE TO WS-BEFORE-DATE
+                 MOVE IDX-BALANCE TO WS-BEFORE-BALANCE
+                 MOVE TRAN-NAME TO IDX-NAME
+                 MOVE TRAN-SRNAME TO IDX-SRNAME
+                 PERFORM H260-CONVERT-TRAN-DATE
+                 COMPUTE IDX-BALANCE = FUNCTION NUMVAL(TRAN-BALANCE)
+                 REWRITE IDX-REC
+                    INVALID KEY
+                       MOVE 'REWR-FAIL' TO WS-LOG-RESULT-PARM
+                       PERFORM H250-LOG-ENTRY
+                    NOT INVALID KEY
+                       MOVE 'CHANGED' TO WS-LOG-RESULT-PARM
+                       PERFORM H250-LOG-ENTRY
+                 END-REWRITE
+           END-READ.
+       H220-END. EXIT.
+
+       H230-DELETE.
+           MOVE 'D' TO WS-LOG-ACTION-PARM.
+           READ IDX-FILE KEY IS IDX-KEY
+              INVALID KEY
+                 PERFORM H251-LOG-NOTFOUND
+              NOT INVALID KEY
+                 MOVE IDX-NAME TO WS-BEFORE-NAME
+                 MOVE IDX-SRNAME TO WS-BEFORE-SRNAME
+                 MOVE IDX-DATE TO WS-BEFORE-DATE
+                 MOVE IDX-BALANCE TO WS-BEFORE-BALANCE
+                 DELETE IDX-FILE RECORD
+                    INVALID KEY
+                       MOVE 'DEL-FAIL' TO WS-LOG-RESULT-PARM
+                       PERFORM H252-LOG-DELETE
+                    NOT INVALID KEY
+                       MOVE 'DELETED' TO WS-LOG-RESULT-PARM
+                       PERFORM H252-LOG-DELETE
+                 END-DELETE
+           END-READ.
+       H230-END. EXIT.
+
+      * CONVERTS TRAN-DATE (GREGORIAN YYYYMMDD) TO IDX-DATE'S JULIAN
+      * YYYYDDD STORAGE FORMAT.
+       H260-CONVERT-TRAN-DATE.
+           COMPUTE WS-TRAN-GREG-DATE = FUNCTION NUMVAL(TRAN-DATE).
+           COMPUTE WS-TRAN-INT-DATE =
+                   FUNCTION INTEGER-OF-DATE(WS-TRAN-GREG-DATE).
+           COMPUTE IDX-DATE = FUNCTION DAY-OF-INTEGER(WS-TRAN-INT-DATE).
+       H260-END. EXIT.
+
+       H240-BAD-ACTION.
+           DISPLAY 'UNKNOWN TRANSACTION ACTION: ' TRAN-ACTION
+                   ' FOR ID ' TRAN-ID ' DVZ ' TRAN-DVZ.
+           MOVE TRAN-ACTION TO LOG-ACTION.
+           MOVE 'BAD-ACTION' TO LOG-RESULT.
+           MOVE IDX-ID TO LOG-ID.
+           MOVE IDX-DVZ TO LOG-DVZ.
+           MOVE SPACES TO LOG-BEFORE-NAME LOG-BEFORE-SRNAME
+                          LOG-AFTER-NAME LOG-AFTER-SRNAME.
+           MOVE 0 TO LOG-BEFORE-DATE LOG-BEFORE-BALANCE
+                     LOG-AFTER-DATE LOG-AFTER-BALANCE.
+           WRITE LOG-REC.
+       H240-END. EXIT.
+
+      * LOGS THE BEFORE/AFTER IMAGE FOR AN ADD OR CHANGE. THE CALLER
+      * SETS WS-LOG-ACTION-PARM / WS-LOG-RESULT-PARM BEFORE PERFORMING.
+       H250-LOG-ENTRY.
+           MOVE WS-LOG-ACTION-PARM TO LOG-ACTION.
+           MOVE WS-LOG-RESULT-PARM TO LOG-RESULT.
+           MOVE IDX-ID TO LOG-ID.
+           MOVE IDX-DVZ TO LOG-DVZ.
+           MOVE WS-BEFORE-NAME TO LOG-BEFORE-NAME.
+           MOVE WS-BEFORE-SRNAME TO LOG-BEFORE-SRNAME.
+           MOVE WS-BEFORE-DATE TO LOG-BEFORE-DATE.
+           MOVE WS-BEFORE-BALANCE TO LOG-BEFORE-BALANCE.
+           MOVE IDX-NAME TO LOG-AFTER-NAME.
+           MOVE IDX-SRNAME TO LOG-AFTER-SRNAME.
+           MOVE IDX-DATE TO LOG-AFTER-DATE.
+           MOVE IDX-BALANCE TO LOG-AFTER-BALANCE.
+           WRITE LOG-REC.
+       H250-END. EXIT.
+
+       H251-LOG-NOTFOUND.
+           MOVE WS-LOG-ACTION-PARM TO LOG-ACTION.
+           MOVE 'NOT-FOUND' TO LOG-RESULT.
+           MOVE IDX-ID TO LOG-ID.
+           MOVE IDX-DVZ TO LOG-DVZ.
+           MOVE SPACES TO LOG-BEFORE-NAME LOG-BEFORE-SRNAME
+                          LOG-AFTER-NAME LOG-AFTER-SRNAME.
+           MOVE 0 TO LOG-BEFORE-DATE LOG-BEFORE-BALANCE
+                     LOG-AFTER-DATE LOG-AFTER-BALANCE.
+           WRITE LOG-REC.
+       H251-END. EXIT.
+
+       H252-LOG-DELETE.
+           MOVE 'D' TO LOG-ACTION.
+           MOVE WS-LOG-RESULT-PARM TO LOG-RESULT.
+           MOVE IDX-ID TO LOG-ID.
+           MOVE IDX-DVZ TO LOG-DVZ.
+           MOVE WS-BEFORE-NAME TO LOG-BEFORE-NAME.
+           MOVE WS-BEFORE-SRNAME TO LOG-BEFORE-SRNAME.
+           MOVE WS-BEFORE-DATE TO LOG-BEFORE-DATE.
+           MOVE WS-BEFORE-BALANCE TO LOG-BEFORE-BALANCE.
+           MOVE SPACES TO LOG-AFTER-NAME LOG-AFTER-SRNAME.
+           MOVE 0 TO LOG-AFTER-DATE LOG-AFTER-BALANCE.
+           WRITE LOG-REC.
+       H252-END. EXIT.
+      *
+       H999-PROGRAM-EXIT.
+           CLOSE TRAN-FILE.
+           CLOSE IDX-FILE.
+           CLOSE LOG-FILE.
+           STOP RUN.
+       H999-END. EXIT.
+      *
