@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MSTONE01.
+       AUTHOR. Yunus Emre Aktas.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+      * READS THE SAME DATE-REC INPUT AS DAYCAL01 AND FLAGS ANYONE
+      * WHOSE BIRTHDAY FALLS IN THE CURRENT MONTH AND WHOSE AGE THIS
+      * YEAR CROSSES A MILESTONE (18/21/30/40/50/65), SO THE FRONT
+      * OFFICE CAN SEND BIRTHDAY/RETIREMENT-NOTICE LETTERS.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATE-REC   ASSIGN TO DATEREC
+                             STATUS ST-DATE-REC.
+           SELECT MILE-RPT   ASSIGN TO MILERPT
+                             STATUS ST-MILE-RPT.
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATE-REC RECORDING MODE F.
+       01  RECORD-DATE-REC.
+             05 RECORD-DATE-ID     PIC 9(4).
+             05 RECORD-DATE-NAME   PIC X(15).
+             05 RECORD-DATE-SNAME  PIC X(15).
+             05 RECORD-DATE-BDATE  PIC 9(8).
+             05 RECORD-DATE-TODAY  PIC 9(8).
+             05 RECORD-DATE-HIRE   PIC 9(8).
+       FD  MILE-RPT RECORDING MODE F.
+       01  MILE-RPT-LINE.
+           05 MILE-RPT-ID            PIC 9(4).
+           05 FILLER                 PIC X(2) VALUE SPACES.
+           05 MILE-RPT-NAME          PIC X(15).
+           05 MILE-RPT-SNAME         PIC X(15).
+           05 FILLER                 PIC X(2) VALUE SPACES.
+           05 MILE-RPT-AGE           PIC ZZ9.
+           05 FILLER                 PIC X(4) VALUE SPACES.
+           05 MILE-RPT-MILESTONE     PIC X(20).
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01 WS-DATE-REC.
+           05 WS-BDATE-YYYY         PIC 9(4).
+           05 WS-BDATE-MM           PIC 9(2).
+           05 WS-TODAY-YYYY         PIC 9(4).
+           05 WS-TODAY-MM           PIC 9(2).
+           05 WS-AGE-THIS-YEAR      PIC 9(3).
+           05 ST-DATE-REC           PIC 9(2).
+              88 ST-DATE-REC-OK        VALUE 00 97.
+              88 ST-DATE-REC-EOF       VALUE 10.
+           05 ST-MILE-RPT           PIC 9(2).
+              88 ST-MILE-RPT-OK        VALUE 00 97.
+       01 WS-MILESTONE-TABLE.
+           05 WS-MILESTONE-AGE OCCURS 6 TIMES PIC 9(3) VALUE 0.
+       01 WS-MILESTONE-IDX          PIC 9(2).
+      *****************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM H100.
+           PERFORM H200 UNTIL ST-DATE-REC-EOF.
+           PERFORM H300.
+       MAIN-PROCEDURE-END. EXIT.
+
+       H100.
+           MOVE 18 TO WS-MILESTONE-AGE(1).
+           MOVE 21 TO WS-MILESTONE-AGE(2).
+           MOVE 30 TO WS-MILESTONE-AGE(3).
+           MOVE 40 TO WS-MILESTONE-AGE(4).
+           MOVE 50 TO WS-MILESTONE-AGE(5).
+           MOVE 65 TO WS-MILESTONE-AGE(6).
+           OPEN INPUT DATE-REC.
+           OPEN OUTPUT MILE-RPT.
+           IF NOT ST-DATE-REC-OK
+              DISPLAY "DATE-REC FILE OPEN ERROR"
+           END-IF.
+           IF NOT ST-MILE-RPT-OK
+              DISPLAY "MILE-RPT FILE OPEN ERROR"
+           END-IF.
+           READ DATE-REC.
+       H100-END. EXIT.
+
+       H200.
+           MOVE RECORD-DATE-BDATE(1:4) TO WS-BDATE-YYYY.
+           MOVE RECORD-DATE-BDATE(5:2) TO WS-BDATE-MM.
+           MOVE RECORD-DATE-TODAY(1:4) TO WS-TODAY-YYYY.
+           MOVE RECORD-DATE-TODAY(5:2) TO WS-TODAY-MM.
+           IF WS-BDATE-MM = WS-TODAY-MM
+              AND WS-TODAY-YYYY >= WS-BDATE-YYYY
+              COMPUTE WS-AGE-THIS-YEAR = WS-TODAY-YYYY - WS-BDATE-YYYY
+              PERFORM H210-CHECK-MILESTONE
+           END-IF.
+           READ DATE-REC.
+       H200-END. EXIT.
+
+       H210-CHECK-MILESTONE.
+           PERFORM VARYING WS-MILESTONE-IDX FROM 1 BY 1
+              UNTIL WS-MILESTONE-IDX > 6
+              IF WS-AGE-THIS-YEAR = WS-MILESTONE-AGE(WS-MILESTONE-IDX)
+                 MOVE SPACES TO MILE-RPT-LINE
+                 MOVE RECORD-DATE-ID TO MILE-RPT-ID
+                 MOVE RECORD-DATE-NAME TO MILE-RPT-NAME
+                 MOVE RECORD-DATE-SNAME TO MILE-RPT-SNAME
+                 MOVE WS-AGE-THIS-YEAR TO MILE-RPT-AGE
+                 MOVE "TURNS MILESTONE AGE" TO MILE-RPT-MILESTONE
+                 WRITE MILE-RPT-LINE
+              END-IF
+           END-PERFORM.
+       H210-END. EXIT.
+
+       H300.
+           CLOSE DATE-REC.
+           CLOSE MILE-RPT.
+           STOP RUN.
