@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AGEBND01.
+       AUTHOR. Yunus Emre Aktas.
+       INSTALLATION. COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN. 08/08/2026.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NON-CONFIDENTIAL.
+      *****************************************************************
+      * READS THE DAYCAL01 PRTLINE OUTPUT AND PRINTS A ONE-PAGE
+      * AGE-BRACKET SUMMARY (HEADCOUNT PER AGE BAND) FOR HR.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN  TO PRTLINE
+                             STATUS ST-PRINT-LINE.
+           SELECT BAND-RPT   ASSIGN TO BANDRPT
+                             STATUS ST-BAND-RPT.
+      *****************************************************************
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-LINE-REC.
+             05 PRINT-LINE-ID      PIC 9(4).
+             05 PRINT-LINE-NAME    PIC X(15).
+             05 PRINT-LINE-SNAME   PIC X(15).
+             05 PRINT-LINE-BDATE   PIC 9(8).
+             05 PRINT-LINE-TODAY   PIC 9(8).
+             05 PRINT-LINE-RES     PIC 9(5).
+             05 PRINT-LINE-HIRE    PIC 9(8).
+             05 PRINT-LINE-RETIRE  PIC 9(3).
+       FD  BAND-RPT RECORDING MODE F.
+       01  BAND-RPT-LINE          PIC X(80).
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       01 WS-AGE-BANDS.
+           05 WS-BAND-UNDER30       PIC 9(6) VALUE 0.
+           05 WS-BAND-30-45         PIC 9(6) VALUE 0.
+           05 WS-BAND-45-60         PIC 9(6) VALUE 0.
+           05 WS-BAND-60-PLUS       PIC 9(6) VALUE 0.
+           05 WS-TOTAL-RECS         PIC 9(6) VALUE 0.
+       01 WS-STATUS-AREA.
+           05 ST-PRINT-LINE        PIC 9(2).
+              88 ST-PRINT-LINE-OK     VALUE 00 97.
+              88 ST-PRINT-LINE-EOF    VALUE 10.
+           05 ST-BAND-RPT          PIC 9(2).
+              88 ST-BAND-RPT-OK       VALUE 00 97.
+       01 WS-HEADING1              PIC X(80) VALUE
+          "AGE-BRACKET SUMMARY REPORT".
+       01 WS-HEADING2              PIC X(80) VALUE
+          "-----------------------------------".
+       01 WS-DETAIL-LINE.
+           05 WS-DETAIL-LABEL       PIC X(20).
+           05 WS-DETAIL-COUNT       PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(53).
+       01 WS-TOTAL-LINE.
+           05 WS-TOTAL-LABEL        PIC X(20) VALUE "TOTAL EMPLOYEES".
+           05 WS-TOTAL-COUNT        PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(53).
+      *****************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM H100.
+           PERFORM H200 UNTIL ST-PRINT-LINE-EOF.
+           PERFORM H300.
+       MAIN-PROCEDURE-END. EXIT.
+
+       H100.
+           OPEN INPUT PRINT-LINE.
+           OPEN OUTPUT BAND-RPT.
+           IF NOT ST-PRINT-LINE-OK
+              DISPLAY "PRINT-LINE FILE OPEN ERROR"
+           END-IF.
+           IF NOT ST-BAND-RPT-OK
+              DISPLAY "BAND-RPT FILE OPEN ERROR"
+           END-IF.
+           READ PRINT-LINE.
+       H100-END. EXIT.
+
+       H200.
+           ADD 1 TO WS-TOTAL-RECS.
+           EVALUATE TRUE
+              WHEN PRINT-LINE-RES < 10950
+                 ADD 1 TO WS-BAND-UNDER30
+              WHEN PRINT-LINE-RES < 16425
+                 ADD 1 TO WS-BAND-30-45
+              WHEN PRINT-LINE-RES < 21900
+                 ADD 1 TO WS-BAND-45-60
+              WHEN OTHER
+                 ADD 1 TO WS-BAND-60-PLUS
+           END-EVALUATE.
+           READ PRINT-LINE.
+       H200-END. EXIT.
+
+       H300.
+           MOVE WS-HEADING1 TO BAND-RPT-LINE.
+           WRITE BAND-RPT-LINE.
+           MOVE WS-HEADING2 TO BAND-RPT-LINE.
+           WRITE BAND-RPT-LINE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE "UNDER 30 YEARS" TO WS-DETAIL-LABEL.
+           MOVE WS-BAND-UNDER30 TO WS-DETAIL-COUNT.
+           MOVE WS-DETAIL-LINE TO BAND-RPT-LINE.
+           WRITE BAND-RPT-LINE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE "30 TO 45 YEARS" TO WS-DETAIL-LABEL.
+           MOVE WS-BAND-30-45 TO WS-DETAIL-COUNT.
+           MOVE WS-DETAIL-LINE TO BAND-RPT-LINE.
+           WRITE BAND-RPT-LINE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE "45 TO 60 YEARS" TO WS-DETAIL-LABEL.
+           MOVE WS-BAND-45-60 TO WS-DETAIL-COUNT.
+           MOVE WS-DETAIL-LINE TO BAND-RPT-LINE.
+           WRITE BAND-RPT-LINE.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE "60 YEARS AND OVER" TO WS-DETAIL-LABEL.
+           MOVE WS-BAND-60-PLUS TO WS-DETAIL-COUNT.
+           MOVE WS-DETAIL-LINE TO BAND-RPT-LINE.
+           WRITE BAND-RPT-LINE.
+
+           MOVE WS-HEADING2 TO BAND-RPT-LINE.
+           WRITE BAND-RPT-LINE.
+
+           MOVE SPACES TO WS-TOTAL-LINE.
+           MOVE "TOTAL EMPLOYEES" TO WS-TOTAL-LABEL.
+           MOVE WS-TOTAL-RECS TO WS-TOTAL-COUNT.
+           MOVE WS-TOTAL-LINE TO BAND-RPT-LINE.
+           WRITE BAND-RPT-LINE.
+
+           CLOSE PRINT-LINE.
+           CLOSE BAND-RPT.
+           STOP RUN.
