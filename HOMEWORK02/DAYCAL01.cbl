@@ -13,10 +13,14 @@
        OBJECT-COMPUTER. IBM-3081.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT PRINT-LINE ASSIGN  TO PRTLINE
+           SELECT OPTIONAL PRINT-LINE ASSIGN  TO PRTLINE
                              STATUS ST-PRINT-LINE.
            SELECT DATE-REC   ASSIGN TO DATEREC
                              STATUS ST-DATE-REC.
+           SELECT OPTIONAL REJECT-REC ASSIGN TO REJECTREC
+                             STATUS ST-REJECT-REC.
+           SELECT OPTIONAL CHECK-REC  ASSIGN TO CHKPTFILE
+                             STATUS ST-CHECK-REC.
       *****************************************************************
       *****************************************************************
        DATA DIVISION.
@@ -29,6 +33,8 @@
              05 PRINT-LINE-BDATE   PIC 9(8).
              05 PRINT-LINE-TODAY   PIC 9(8).
              05 PRINT-LINE-RES     PIC 9(5).
+             05 PRINT-LINE-HIRE    PIC 9(8).
+             05 PRINT-LINE-RETIRE  PIC 9(3).
        FD  DATE-REC RECORDING MODE F.
        01  RECORD-DATE-REC.
              05 RECORD-DATE-ID     PIC 9(4).
@@ -36,18 +42,52 @@
              05 RECORD-DATE-SNAME  PIC X(15).
              05 RECORD-DATE-BDATE  PIC 9(8).
              05 RECORD-DATE-TODAY  PIC 9(8).
+             05 RECORD-DATE-HIRE   PIC 9(8).
+       FD  REJECT-REC RECORDING MODE F.
+       01  REJECT-LINE-REC.
+             05 REJECT-LINE-ID     PIC 9(4).
+             05 REJECT-LINE-NAME   PIC X(15).
+             05 REJECT-LINE-SNAME  PIC X(15).
+             05 REJECT-LINE-BDATE  PIC 9(8).
+             05 REJECT-LINE-TODAY  PIC 9(8).
+             05 REJECT-LINE-REASON PIC X(30).
+       FD  CHECK-REC RECORDING MODE F.
+       01  CHECKPOINT-REC.
+             05 CHECKPOINT-LAST-ID PIC 9(4).
       *****************************************************************
        WORKING-STORAGE SECTION.
        01 WS-DATE-REC.
            05 WS-RES-DAY           PIC 9(5).
+           05 WS-RES-DAY-S         PIC S9(8).
            05 WS-BDATE-INT         PIC 9(8).
            05 WS-TDATE-INT         PIC 9(8).
            05 ST-PRINT-LINE        PIC 9(2).
-              88 ST-PRINT-LINE-OK     VALUE 00 97.
+              88 ST-PRINT-LINE-OK     VALUE 00 05 97.
               88 ST-PRINT-LINE-EOF    VALUE 10.
            05 ST-DATE-REC          PIC 9(2).
               88 ST-DATE-REC-OK       VALUE 00 97.
               88 ST-DATE-REC-EOF      VALUE 10.
+           05 ST-REJECT-REC        PIC 9(2).
+              88 ST-REJECT-REC-OK     VALUE 00 05 97.
+           05 ST-CHECK-REC         PIC 9(2).
+              88 ST-CHECK-REC-OK      VALUE 00 97.
+              88 ST-CHECK-REC-EOF     VALUE 10.
+              88 ST-CHECK-REC-NOFILE  VALUE 35.
+       01 WS-CHECKPOINT-AREA.
+           05 WS-CHECKPOINT-INTERVAL  PIC 9(4) VALUE 100.
+           05 WS-RECS-SINCE-CHECK     PIC 9(4) VALUE 0.
+           05 WS-RESTART-ID           PIC 9(4) VALUE 0.
+       01 WS-RETIRE-AREA.
+           05 WS-HIRE-RETIRE-YYYY     PIC 9(4).
+           05 WS-HIRE-RETIRE-MMDD     PIC 9(4).
+           05 WS-HIRE-RETIRE-DATE     PIC 9(8).
+           05 WS-HIRE-RETIRE-INT      PIC 9(8).
+           05 WS-AGE65-RETIRE-YYYY    PIC 9(4).
+           05 WS-AGE65-RETIRE-MMDD    PIC 9(4).
+           05 WS-AGE65-RETIRE-DATE    PIC 9(8).
+           05 WS-AGE65-RETIRE-INT     PIC 9(8).
+           05 WS-RETIRE-INT           PIC 9(8).
+           05 WS-RETIRE-YEARS-S       PIC S9(5).
       *****************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -57,36 +97,178 @@
        MAIN-PROCEDURE-END. EXIT.
 
        H100.
+           PERFORM H110-READ-CHECKPOINT.
            OPEN INPUT DATE-REC.
-           OPEN OUTPUT PRINT-LINE.
            IF NOT ST-DATE-REC-OK
               DISPLAY "DATE-REC FILE OPEN ERROR"
            END-IF.
 
+           IF WS-RESTART-ID > 0
+              OPEN EXTEND PRINT-LINE
+              OPEN EXTEND REJECT-REC
+              OPEN EXTEND CHECK-REC
+              DISPLAY "RESTARTING AFTER RECORD-DATE-ID " WS-RESTART-ID
+           ELSE
+              OPEN OUTPUT PRINT-LINE
+              OPEN OUTPUT REJECT-REC
+              OPEN OUTPUT CHECK-REC
+           END-IF.
+
            IF NOT ST-PRINT-LINE-OK
               DISPLAY "PRINT-LINE FILE OPEN ERROR"
            END-IF.
+
+           IF NOT ST-REJECT-REC-OK
+              DISPLAY "REJECT-REC FILE OPEN ERROR"
+           END-IF.
+
+           IF NOT ST-CHECK-REC-OK
+              DISPLAY "CHECK-REC FILE OPEN ERROR"
+           END-IF.
+
            READ DATE-REC.
+           PERFORM H120-SKIP-PROCESSED
+              UNTIL ST-DATE-REC-EOF
+              OR RECORD-DATE-ID > WS-RESTART-ID.
        H100-END. EXIT.
 
+       H110-READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-ID.
+           OPEN INPUT CHECK-REC.
+           IF ST-CHECK-REC-OK
+              PERFORM UNTIL ST-CHECK-REC-EOF
+                 READ CHECK-REC
+                 IF NOT ST-CHECK-REC-EOF
+                    MOVE CHECKPOINT-LAST-ID TO WS-RESTART-ID
+                 END-IF
+              END-PERFORM
+           END-IF.
+           CLOSE CHECK-REC.
+       H110-END. EXIT.
+
+       H120-SKIP-PROCESSED.
+           READ DATE-REC.
+       H120-END. EXIT.
+
 
        H200.
            COMPUTE WS-BDATE-INT = FUNCTION INTEGER-OF-DATE
            (RECORD-DATE-BDATE).
            COMPUTE WS-TDATE-INT = FUNCTION INTEGER-OF-DATE
            (RECORD-DATE-TODAY).
-           COMPUTE WS-RES-DAY = WS-BDATE-INT - WS-TDATE-INT.
-           MOVE RECORD-DATE-ID TO PRINT-LINE-ID.
-           MOVE RECORD-DATE-NAME TO PRINT-LINE-NAME.
-           MOVE RECORD-DATE-SNAME TO PRINT-LINE-SNAME.
-           MOVE RECORD-DATE-BDATE TO PRINT-LINE-BDATE.
-           MOVE RECORD-DATE-TODAY TO PRINT-LINE-TODAY.
-           MOVE WS-RES-DAY TO PRINT-LINE-RES.
-           WRITE PRINT-LINE-REC.
+           IF WS-BDATE-INT = 0 OR WS-TDATE-INT = 0
+              PERFORM H210-REJECT-BADDATE
+           ELSE
+              COMPUTE WS-RES-DAY-S = WS-BDATE-INT - WS-TDATE-INT
+              IF WS-RES-DAY-S > 0
+                 PERFORM H220-REJECT-FUTURE
+              ELSE
+                 COMPUTE WS-RES-DAY = 0 - WS-RES-DAY-S
+                 PERFORM H250-RETIREMENT-CALC
+                 MOVE RECORD-DATE-ID TO PRINT-LINE-ID
+                 MOVE RECORD-DATE-NAME TO PRINT-LINE-NAME
+                 MOVE RECORD-DATE-SNAME TO PRINT-LINE-SNAME
+                 MOVE RECORD-DATE-BDATE TO PRINT-LINE-BDATE
+                 MOVE RECORD-DATE-TODAY TO PRINT-LINE-TODAY
+                 MOVE WS-RES-DAY TO PRINT-LINE-RES
+                 MOVE RECORD-DATE-HIRE TO PRINT-LINE-HIRE
+                 WRITE PRINT-LINE-REC
+              END-IF
+           END-IF.
+           PERFORM H230-CHECKPOINT.
            READ DATE-REC.
        H200-END. EXIT.
 
+       H250-RETIREMENT-CALC.
+           MOVE RECORD-DATE-HIRE(1:4) TO WS-HIRE-RETIRE-YYYY.
+           ADD 30 TO WS-HIRE-RETIRE-YYYY.
+           MOVE RECORD-DATE-HIRE(5:4) TO WS-HIRE-RETIRE-MMDD.
+           COMPUTE WS-HIRE-RETIRE-DATE =
+                   WS-HIRE-RETIRE-YYYY * 10000 + WS-HIRE-RETIRE-MMDD.
+           COMPUTE WS-HIRE-RETIRE-INT = FUNCTION INTEGER-OF-DATE
+           (WS-HIRE-RETIRE-DATE).
+      * FEB 29 + N YEARS CAN LAND ON A NON-LEAP YEAR, WHICH ISN'T A
+      * REAL DATE (FUNCTION INTEGER-OF-DATE RETURNS 0). CLAMP TO
+      * FEB 28 RATHER THAN LET A 0 WIN THE EARLIEST-DATE COMPARE BELOW.
+           IF WS-HIRE-RETIRE-INT = 0 AND WS-HIRE-RETIRE-MMDD = 0229
+              MOVE 0228 TO WS-HIRE-RETIRE-MMDD
+              COMPUTE WS-HIRE-RETIRE-DATE =
+                   WS-HIRE-RETIRE-YYYY * 10000 + WS-HIRE-RETIRE-MMDD
+              COMPUTE WS-HIRE-RETIRE-INT = FUNCTION INTEGER-OF-DATE
+              (WS-HIRE-RETIRE-DATE)
+           END-IF.
+
+           MOVE RECORD-DATE-BDATE(1:4) TO WS-AGE65-RETIRE-YYYY.
+           ADD 65 TO WS-AGE65-RETIRE-YYYY.
+           MOVE RECORD-DATE-BDATE(5:4) TO WS-AGE65-RETIRE-MMDD.
+           COMPUTE WS-AGE65-RETIRE-DATE =
+                   WS-AGE65-RETIRE-YYYY * 10000 + WS-AGE65-RETIRE-MMDD.
+           COMPUTE WS-AGE65-RETIRE-INT = FUNCTION INTEGER-OF-DATE
+           (WS-AGE65-RETIRE-DATE).
+           IF WS-AGE65-RETIRE-INT = 0 AND WS-AGE65-RETIRE-MMDD = 0229
+              MOVE 0228 TO WS-AGE65-RETIRE-MMDD
+              COMPUTE WS-AGE65-RETIRE-DATE =
+                   WS-AGE65-RETIRE-YYYY * 10000 + WS-AGE65-RETIRE-MMDD
+              COMPUTE WS-AGE65-RETIRE-INT = FUNCTION INTEGER-OF-DATE
+              (WS-AGE65-RETIRE-DATE)
+           END-IF.
+
+           IF WS-HIRE-RETIRE-INT < WS-AGE65-RETIRE-INT
+              MOVE WS-HIRE-RETIRE-INT TO WS-RETIRE-INT
+           ELSE
+              MOVE WS-AGE65-RETIRE-INT TO WS-RETIRE-INT
+           END-IF.
+
+           COMPUTE WS-RETIRE-YEARS-S ROUNDED =
+                   (WS-RETIRE-INT - WS-TDATE-INT) / 365.
+           IF WS-RETIRE-YEARS-S < 0
+              MOVE 0 TO PRINT-LINE-RETIRE
+           ELSE
+              MOVE WS-RETIRE-YEARS-S TO PRINT-LINE-RETIRE
+           END-IF.
+       H250-END. EXIT.
+
+       H230-CHECKPOINT.
+           ADD 1 TO WS-RECS-SINCE-CHECK.
+           IF WS-RECS-SINCE-CHECK >= WS-CHECKPOINT-INTERVAL
+              MOVE RECORD-DATE-ID TO CHECKPOINT-LAST-ID
+              WRITE CHECKPOINT-REC
+              MOVE 0 TO WS-RECS-SINCE-CHECK
+           END-IF.
+       H230-END. EXIT.
+
+       H210-REJECT-BADDATE.
+           MOVE RECORD-DATE-ID TO REJECT-LINE-ID.
+           MOVE RECORD-DATE-NAME TO REJECT-LINE-NAME.
+           MOVE RECORD-DATE-SNAME TO REJECT-LINE-SNAME.
+           MOVE RECORD-DATE-BDATE TO REJECT-LINE-BDATE.
+           MOVE RECORD-DATE-TODAY TO REJECT-LINE-TODAY.
+           MOVE "NON-EXISTENT DATE" TO REJECT-LINE-REASON.
+           WRITE REJECT-LINE-REC.
+       H210-END. EXIT.
+
+       H220-REJECT-FUTURE.
+           MOVE RECORD-DATE-ID TO REJECT-LINE-ID.
+           MOVE RECORD-DATE-NAME TO REJECT-LINE-NAME.
+           MOVE RECORD-DATE-SNAME TO REJECT-LINE-SNAME.
+           MOVE RECORD-DATE-BDATE TO REJECT-LINE-BDATE.
+           MOVE RECORD-DATE-TODAY TO REJECT-LINE-TODAY.
+           MOVE "BIRTHDATE AFTER TODAY" TO REJECT-LINE-REASON.
+           WRITE REJECT-LINE-REC.
+       H220-END. EXIT.
+
        H300.
            CLOSE DATE-REC.
            CLOSE PRINT-LINE.
-           STOP RUN.
\ No newline at end of file
+           CLOSE REJECT-REC.
+           CLOSE CHECK-REC.
+           PERFORM H310-CLEAR-CHECKPOINT.
+           STOP RUN.
+
+      * THE RUN REACHED EOF ON DATE-REC NORMALLY, SO THERE IS NOTHING
+      * LEFT TO RESTART. CLEAR CHKPTFILE SO THE NEXT RUN IS TREATED AS
+      * A FRESH RUN INSTEAD OF A RESTART OF THIS COMPLETED ONE.
+       H310-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECK-REC.
+           CLOSE CHECK-REC.
+       H310-END. EXIT.
\ No newline at end of file
